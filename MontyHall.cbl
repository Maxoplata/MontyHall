@@ -6,94 +6,741 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. MONTY-HALL.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *    parameter card read at the top of the run so ops can set
+      *    the sample size and door count without a recompile
+           SELECT CONTROL-FILE ASSIGN TO "MONTYCTL.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CONTROL-STATUS.
+
+      *    persistent, one-record-per-run trend file so results can be
+      *    reviewed across many days of runs instead of console output
+           SELECT HISTORY-FILE ASSIGN TO "MONTYHST.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-HISTORY-STATUS.
+
+      *    checkpoint log written every CHECKPOINT-INTERVAL iterations
+      *    so an abended run can restart from the last checkpoint
+      *    instead of from I = 0
+           SELECT CHECKPOINT-FILE ASSIGN TO "MONTYCHK.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-STATUS.
+
+      *    printable summary report, rewritten fresh each run so it
+      *    can be handed straight to management
+           SELECT REPORT-FILE ASSIGN TO "MONTYRPT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  CONTROL-FILE.
+           COPY "CTLREC.CPY".
+
+       FD  HISTORY-FILE.
+           COPY "HSTREC.CPY".
+
+       FD  CHECKPOINT-FILE.
+       01 CHECKPOINT-RECORD.
+           05 CHK-ITERATION PIC 9(7).
+           05 CHK-SEP-1 PIC X.
+           05 CHK-KEEP-WINS PIC 9(7).
+           05 CHK-SEP-2 PIC X.
+           05 CHK-KEEP-LOSSES PIC 9(7).
+           05 CHK-SEP-3 PIC X.
+           05 CHK-CHANGE-WINS PIC 9(7).
+           05 CHK-SEP-4 PIC X.
+           05 CHK-CHANGE-LOSSES PIC 9(7).
+           05 CHK-SEP-5 PIC X.
+           05 CHK-RANDOM-WINS PIC 9(7).
+           05 CHK-SEP-6 PIC X.
+           05 CHK-RANDOM-LOSSES PIC 9(7).
+           05 CHK-SEP-7 PIC X.
+      *    the run parameters this checkpoint was taken under, so a
+      *    leftover MONTYCHK.DAT from an unrelated job/tier can be told
+      *    apart from one that actually belongs to the current run
+           05 CHK-NUMBER-OF-RUNS PIC 9(7).
+           05 CHK-SEP-8 PIC X.
+           05 CHK-NUMBER-OF-DOORS PIC 9.
+           05 CHK-SEP-9 PIC X.
+           05 CHK-SEED PIC 9(9).
+
+       FD  REPORT-FILE.
+       01 REPORT-LINE PIC X(80).
+
        WORKING-STORAGE SECTION.
+       01 WS-CONTROL-STATUS PIC XX.
+       01 WS-HISTORY-STATUS PIC XX.
+       01 WS-CHECKPOINT-STATUS PIC XX.
+       01 WS-REPORT-STATUS PIC XX.
+       01 WS-RUN-TIME.
+           05 WS-RUN-HOUR PIC X(2).
+           05 FILLER PIC X VALUE ":".
+           05 WS-RUN-MIN PIC X(2).
+           05 FILLER PIC X VALUE ":".
+           05 WS-RUN-SEC PIC X(2).
+       01 RPT-RUNS-EDIT PIC Z,ZZZ,ZZ9.
+       01 RPT-DOORS-EDIT PIC Z9.
+       01 RPT-WINS-EDIT PIC Z,ZZZ,ZZ9.
+       01 RPT-LOSSES-EDIT PIC Z,ZZZ,ZZ9.
+       01 RPT-PERCENT-EDIT PIC Z9.99.
+       01 RPT-SEED-EDIT PIC Z(8)9.
+       01 RPT-KEEP-THEORETICAL-EDIT PIC Z9.99.
+       01 RPT-CHANGE-THEORETICAL-EDIT PIC Z9.99.
+
+      * explicit random seed - zero means "not given on the control
+      * card", in which case a time-based seed is derived and used
+       01 RUN-SEED PIC 9(9) VALUE 0.
+
+       01 WS-PARAMETERS-VALID PIC X VALUE "Y".
+
+      * raw NUMBER-OF-RUNS value as read off the control card, kept
+      * separate from NUMBER-OF-RUNS (PIC 9(7)) so VALIDATE-PARAMETERS
+      * can catch an ops-supplied value too large for the run counters
+      * instead of only ever seeing it after it has been truncated
+       01 WS-RUNS-FROM-CARD PIC 9(9) VALUE 0.
+
+      * statistical confidence check against the theoretical win
+      * probabilities for the current NUMBER-OF-DOORS (1/NUMBER-OF-
+      * DOORS to keep, (NUMBER-OF-DOORS - 1)/NUMBER-OF-DOORS to
+      * change), using a 95% confidence interval derived from the
+      * standard error of a proportion for NUMBER-OF-RUNS trials
+       01 WS-KEEP-THEORETICAL-PCT PIC S999V9999.
+       01 WS-CHANGE-THEORETICAL-PCT PIC S999V9999.
+       01 WS-CONFIDENCE-MARGIN PIC S999V9999.
+       01 WS-KEEP-LOWER-BOUND PIC S999V99.
+       01 WS-KEEP-UPPER-BOUND PIC S999V99.
+       01 WS-CHANGE-LOWER-BOUND PIC S999V99.
+       01 WS-CHANGE-UPPER-BOUND PIC S999V99.
+       01 WS-KEEP-IN-BAND PIC X(3) VALUE "YES".
+       01 WS-CHANGE-IN-BAND PIC X(3) VALUE "YES".
+       01 WS-KEEP-LOWER-EDIT PIC -Z9.99.
+       01 WS-KEEP-UPPER-EDIT PIC -Z9.99.
+       01 WS-CHANGE-LOWER-EDIT PIC -Z9.99.
+       01 WS-CHANGE-UPPER-EDIT PIC -Z9.99.
+       01 WS-KEEP-PERCENT-EDIT PIC Z9.99.
+       01 WS-CHANGE-PERCENT-EDIT PIC Z9.99.
+       01 CHECKPOINT-INTERVAL PIC 9(7) VALUE 100000.
+       01 CHECKPOINT-FOUND PIC X VALUE "N".
+       01 START-I PIC 9(7) VALUE 0.
+
+      * number of FUNCTION RANDOM draws made per iteration of the main
+      * loop (winning door, player door, random-switch coin flip) -
+      * used to fast-forward the RNG past already-tallied iterations
+      * on a checkpoint resume
+       01 DRAWS-PER-ITERATION PIC 9 VALUE 3.
+       01 WS-DRAWS-TO-SKIP PIC 9(8) VALUE 0.
+       01 WS-SKIP-INDEX PIC 9(8).
+       01 WS-LAST-CHECKPOINT.
+           05 WS-CHK-ITERATION PIC 9(7).
+           05 WS-CHK-KEEP-WINS PIC 9(7).
+           05 WS-CHK-KEEP-LOSSES PIC 9(7).
+           05 WS-CHK-CHANGE-WINS PIC 9(7).
+           05 WS-CHK-CHANGE-LOSSES PIC 9(7).
+           05 WS-CHK-RANDOM-WINS PIC 9(7).
+           05 WS-CHK-RANDOM-LOSSES PIC 9(7).
+           05 WS-CHK-NUMBER-OF-RUNS PIC 9(7).
+           05 WS-CHK-NUMBER-OF-DOORS PIC 9.
+           05 WS-CHK-SEED PIC 9(9).
+       01 WS-TODAY PIC X(21).
+       01 WS-RUN-DATE.
+           05 WS-RUN-YEAR PIC X(4).
+           05 FILLER PIC X VALUE "-".
+           05 WS-RUN-MONTH PIC X(2).
+           05 FILLER PIC X VALUE "-".
+           05 WS-RUN-DAY PIC X(2).
+
       * The number of times to run for each choice (keep and change will
       * run NUMBER-OF-RUNS times EACH)
+      * defaulted here, but normally overridden by the MONTYCTL.DAT
+      * parameter card read in READ-CONTROL-PARAMETERS
        01 NUMBER-OF-RUNS PIC 9(7) VALUE 1000000.
 
        01 KEEP-WINS PIC 9(7) VALUE 0.
        01 KEEP-LOSSES PIC 9(7) VALUE 0.
        01 CHANGE-WINS PIC 9(7) VALUE 0.
        01 CHANGE-LOSSES PIC 9(7) VALUE 0.
+       01 RANDOM-WINS PIC 9(7) VALUE 0.
+       01 RANDOM-LOSSES PIC 9(7) VALUE 0.
        01 KEEP-PERCENT PIC 99V99.
        01 CHANGE-PERCENT PIC 99V99.
+       01 RANDOM-PERCENT PIC 99V99.
+       01 RANDOM-FINAL-DOOR PIC 9.
 
        01 I PIC 9(7).
-       01 RANDOM-NUMBER PIC 9V9.
+      *    enough fractional digits that quantization error in the
+      *    door draws (MULTIPLY NUMBER-OF-DOORS BY RANDOM-NUMBER) is
+      *    negligible for door counts up to 9 - PIC 9V9 gave only 10
+      *    equally-likely buckets, which do not divide evenly by door
+      *    counts other than 2/5/10 and biased the door draw (and, for
+      *    consistency, the random-switch coin flip uses this same
+      *    field)
+       01 RANDOM-NUMBER PIC 9V9(6).
+      * defaulted here, but normally overridden by the MONTYCTL.DAT
+      * parameter card read in READ-CONTROL-PARAMETERS
        01 NUMBER-OF-DOORS PIC 9 VALUE 3.
        01 WINNING-DOOR PIC 9.
        01 PLAYER-DOOR PIC 9.
 
+      * host door-reveal simulation - the host opens NUMBER-OF-DOORS
+      * minus 2 losing, unchosen doors, leaving exactly one other
+      * closed door as the switch target, for any NUMBER-OF-DOORS
+       01 DOOR-STATUS-TABLE.
+           05 DOOR-STATUS OCCURS 9 TIMES PIC X.
+      *    PIC 9 (max 9) is one digit too narrow here: PERFORM-HOST-
+      *    REVEAL's loops count DOOR-INDEX up through NUMBER-OF-DOORS
+      *    and then one past it to fail the UNTIL test, so at the
+      *    structurally-valid maximum of 9 doors DOOR-INDEX would need
+      *    to reach 10 and instead wraps to 0, hanging the loop forever
+       01 DOORS-OPENED PIC 99.
+       01 DOOR-INDEX PIC 99.
+       01 SWITCH-TARGET-DOOR PIC 9.
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-      *    loop NUMBER-OF-RUNS without changing our door selection
-           PERFORM VARYING I FROM 0 BY 1 UNTIL I >= NUMBER-OF-RUNS
-      *        pick a winning door between 1 and 3
+           PERFORM READ-CONTROL-PARAMETERS
+           PERFORM VALIDATE-PARAMETERS
+           IF WS-PARAMETERS-VALID NOT = "Y"
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           PERFORM CAPTURE-RUN-TIMESTAMP
+           PERFORM RESTORE-CHECKPOINT
+           PERFORM VALIDATE-CHECKPOINT-MATCH
+
+           IF CHECKPOINT-FOUND = "Y"
+      *        reseed with the exact seed the checkpointed run used,
+      *        not a fresh time-based one, so the resumed stream lines
+      *        up with ADVANCE-RANDOM-GENERATOR below instead of
+      *        starting over at a different point in a new stream
+               MOVE WS-CHK-SEED TO RUN-SEED
+           END-IF
+           PERFORM SEED-RANDOM-GENERATOR
+
+           IF CHECKPOINT-FOUND = "Y"
+               COMPUTE START-I = WS-CHK-ITERATION + 1
+               MOVE WS-CHK-KEEP-WINS TO KEEP-WINS
+               MOVE WS-CHK-KEEP-LOSSES TO KEEP-LOSSES
+               MOVE WS-CHK-CHANGE-WINS TO CHANGE-WINS
+               MOVE WS-CHK-CHANGE-LOSSES TO CHANGE-LOSSES
+               MOVE WS-CHK-RANDOM-WINS TO RANDOM-WINS
+               MOVE WS-CHK-RANDOM-LOSSES TO RANDOM-LOSSES
+               PERFORM ADVANCE-RANDOM-GENERATOR
+               DISPLAY "Resuming from checkpoint at iteration "
+                   WS-CHK-ITERATION
+           ELSE
+               MOVE ZERO TO START-I
+           END-IF
+
+      *    run NUMBER-OF-RUNS games, scoring all three strategies
+      *    (always keep, always change, random 50/50 switch) against
+      *    the same winning door/player door/host-reveal each time so
+      *    the three arms are compared head to head
+           PERFORM VARYING I FROM START-I BY 1 UNTIL I >= NUMBER-OF-RUNS
+      *        pick a winning door between 1 and NUMBER-OF-DOORS
                COMPUTE RANDOM-NUMBER = FUNCTION RANDOM
                MULTIPLY NUMBER-OF-DOORS BY RANDOM-NUMBER
                MOVE RANDOM-NUMBER TO WINNING-DOOR
                ADD 1 TO WINNING-DOOR
 
-      *        player selects a random door between 1 and 3
+      *        player selects a random door between 1 and
+      *        NUMBER-OF-DOORS
                COMPUTE RANDOM-NUMBER = FUNCTION RANDOM
                MULTIPLY NUMBER-OF-DOORS BY RANDOM-NUMBER
                MOVE RANDOM-NUMBER TO PLAYER-DOOR
                ADD 1 TO PLAYER-DOOR
 
+      *        host opens NUMBER-OF-DOORS minus 2 losing doors, leaving
+      *        SWITCH-TARGET-DOOR as the only other door to switch to
+               PERFORM PERFORM-HOST-REVEAL
+
                IF PLAYER-DOOR = WINNING-DOOR
-      *            player chose the winning door
+      *            always-keep strategy: player chose the winning door
                    ADD 1 TO KEEP-WINS
                ELSE
-      *            player chose a losing door
+      *            always-keep strategy: player chose a losing door
                    ADD 1 TO KEEP-LOSSES
                END-IF
-           END-PERFORM
 
+               IF SWITCH-TARGET-DOOR = WINNING-DOOR
+      *            always-change strategy
+                   ADD 1 TO CHANGE-WINS
+               ELSE
+                   ADD 1 TO CHANGE-LOSSES
+               END-IF
 
-      *    loop NUMBER-OF-RUNS while changing our door selection
-           PERFORM VARYING I FROM 0 BY 1 UNTIL I >= NUMBER-OF-RUNS
-      *        pick a winning door between 1 and 3
-               COMPUTE RANDOM-NUMBER = FUNCTION RANDOM
-               MULTIPLY NUMBER-OF-DOORS BY RANDOM-NUMBER
-               MOVE RANDOM-NUMBER TO WINNING-DOOR
-               ADD 1 TO WINNING-DOOR
-
-      *        player selects a random door between 1 and 3
+      *        random-switch strategy: decide to switch or stay on a
+      *        50/50 coin flip, independent of the door picks above
                COMPUTE RANDOM-NUMBER = FUNCTION RANDOM
-               MULTIPLY NUMBER-OF-DOORS BY RANDOM-NUMBER
-               MOVE RANDOM-NUMBER TO PLAYER-DOOR
-               ADD 1 TO PLAYER-DOOR
+               IF RANDOM-NUMBER >= .5
+                   MOVE SWITCH-TARGET-DOOR TO RANDOM-FINAL-DOOR
+               ELSE
+                   MOVE PLAYER-DOOR TO RANDOM-FINAL-DOOR
+               END-IF
 
-               IF PLAYER-DOOR = WINNING-DOOR
-      *            player chose the winning door already, count it as a
-      *            loss as the player will be changing
-                   ADD 1 TO CHANGE-LOSSES
+               IF RANDOM-FINAL-DOOR = WINNING-DOOR
+                   ADD 1 TO RANDOM-WINS
                ELSE
-      *            if the player HAS NOT chosen the winning door already
-      *            and they change, they will win
-      *            example:
-      *            - player chooses door 1
-      *            - winning door is door 3
-      *            - host opens door 2 showing a goat
-      *            - player switches to door 3 and wins
-      *            
-      *            every variation of this will win since we have
-      *            already eliminated the aspect of the player having
-      *            already picked the winning door
-                   ADD 1 TO CHANGE-WINS
+                   ADD 1 TO RANDOM-LOSSES
+               END-IF
+
+               IF FUNCTION MOD(I + 1, CHECKPOINT-INTERVAL) = 0
+                   PERFORM SAVE-CHECKPOINT
                END-IF
            END-PERFORM
 
+           PERFORM CLEAR-CHECKPOINT
+
            COMPUTE KEEP-PERCENT =
                (KEEP-WINS / NUMBER-OF-RUNS) * 100
            COMPUTE CHANGE-PERCENT =
                (CHANGE-WINS / NUMBER-OF-RUNS) * 100
+           COMPUTE RANDOM-PERCENT =
+               (RANDOM-WINS / NUMBER-OF-RUNS) * 100
+
+           PERFORM CHECK-CONFIDENCE
 
+      *    route through an edited display field rather than DISPLAYing
+      *    the raw PIC 99V99 fields, which have no implied decimal
+      *    point on DISPLAY (e.g. 33.80 would print as 3380)
+           MOVE KEEP-PERCENT TO RPT-PERCENT-EDIT
            DISPLAY "Keep Wins/Losses: " KEEP-WINS "/" KEEP-LOSSES
-               " (" KEEP-PERCENT "% wins)"
+               " (" RPT-PERCENT-EDIT "% wins)"
+           MOVE CHANGE-PERCENT TO RPT-PERCENT-EDIT
            DISPLAY "Change Wins/Losses: " CHANGE-WINS "/" CHANGE-LOSSES
-               " (" CHANGE-PERCENT "% wins)"
+               " (" RPT-PERCENT-EDIT "% wins)"
+           MOVE RANDOM-PERCENT TO RPT-PERCENT-EDIT
+           DISPLAY "Random Wins/Losses: " RANDOM-WINS "/" RANDOM-LOSSES
+               " (" RPT-PERCENT-EDIT "% wins)"
+
+           PERFORM WRITE-HISTORY-RECORD
+           PERFORM WRITE-SUMMARY-REPORT
 
            STOP RUN.
+
+       READ-CONTROL-PARAMETERS.
+      *    ops can drop a MONTYCTL.DAT parameter card in the run
+      *    directory to set the sample size and door count without a
+      *    recompile; if it is missing we just keep the compiled-in
+      *    defaults above
+           OPEN INPUT CONTROL-FILE
+           IF WS-CONTROL-STATUS = "00"
+               READ CONTROL-FILE
+                   AT END
+                       DISPLAY "MONTYCTL.DAT is empty, using defaults"
+                   NOT AT END
+                       MOVE CTL-NUMBER-OF-RUNS TO WS-RUNS-FROM-CARD
+                       MOVE CTL-NUMBER-OF-RUNS TO NUMBER-OF-RUNS
+                       MOVE CTL-NUMBER-OF-DOORS TO NUMBER-OF-DOORS
+                       IF CTL-CHECKPOINT-INTERVAL NOT = ZERO
+                           MOVE CTL-CHECKPOINT-INTERVAL
+                               TO CHECKPOINT-INTERVAL
+                       END-IF
+                       IF CTL-SEED NOT = ZERO
+                           MOVE CTL-SEED TO RUN-SEED
+                       END-IF
+               END-READ
+               CLOSE CONTROL-FILE
+           ELSE
+               DISPLAY "MONTYCTL.DAT not found, using defaults"
+           END-IF.
+
+       VALIDATE-PARAMETERS.
+      *    reject an out-of-range control card with a clear message
+      *    and a non-zero return code instead of silently producing
+      *    garbage or truncated results
+           MOVE "Y" TO WS-PARAMETERS-VALID
+
+           IF NUMBER-OF-DOORS < 3
+               DISPLAY "ERROR: NUMBER-OF-DOORS must be at least 3, got "
+                   NUMBER-OF-DOORS
+               MOVE "N" TO WS-PARAMETERS-VALID
+           END-IF
+
+           IF NUMBER-OF-RUNS = ZERO
+               DISPLAY "ERROR: NUMBER-OF-RUNS must be greater than zero"
+               MOVE "N" TO WS-PARAMETERS-VALID
+           END-IF
+
+           IF WS-RUNS-FROM-CARD > 9999999
+               DISPLAY "ERROR: NUMBER-OF-RUNS on the control card ("
+                   WS-RUNS-FROM-CARD
+                   ") exceeds the maximum of 9999999 representable by "
+                   "the PIC 9(7) run counters"
+               MOVE "N" TO WS-PARAMETERS-VALID
+           END-IF.
+
+       CHECK-CONFIDENCE.
+      *    flag KEEP-PERCENT/CHANGE-PERCENT if they fall outside a 95%
+      *    confidence interval around the theoretical win rates for
+      *    the current NUMBER-OF-DOORS (1/NUMBER-OF-DOORS to keep,
+      *    (NUMBER-OF-DOORS - 1)/NUMBER-OF-DOORS to change), to catch
+      *    a broken RNG or logic regression instead of relying on
+      *    someone eyeballing the numbers
+           COMPUTE WS-KEEP-THEORETICAL-PCT ROUNDED =
+               100 / NUMBER-OF-DOORS
+           COMPUTE WS-CHANGE-THEORETICAL-PCT ROUNDED =
+               100 - WS-KEEP-THEORETICAL-PCT
+
+           COMPUTE WS-CONFIDENCE-MARGIN ROUNDED =
+               1.96 *
+               FUNCTION SQRT(
+                   ((WS-KEEP-THEORETICAL-PCT / 100) *
+                    (WS-CHANGE-THEORETICAL-PCT / 100)) / NUMBER-OF-RUNS)
+               * 100
+
+           COMPUTE WS-KEEP-LOWER-BOUND ROUNDED =
+               WS-KEEP-THEORETICAL-PCT - WS-CONFIDENCE-MARGIN
+           COMPUTE WS-KEEP-UPPER-BOUND ROUNDED =
+               WS-KEEP-THEORETICAL-PCT + WS-CONFIDENCE-MARGIN
+           COMPUTE WS-CHANGE-LOWER-BOUND ROUNDED =
+               WS-CHANGE-THEORETICAL-PCT - WS-CONFIDENCE-MARGIN
+           COMPUTE WS-CHANGE-UPPER-BOUND ROUNDED =
+               WS-CHANGE-THEORETICAL-PCT + WS-CONFIDENCE-MARGIN
+
+           MOVE WS-KEEP-LOWER-BOUND TO WS-KEEP-LOWER-EDIT
+           MOVE WS-KEEP-UPPER-BOUND TO WS-KEEP-UPPER-EDIT
+           MOVE WS-CHANGE-LOWER-BOUND TO WS-CHANGE-LOWER-EDIT
+           MOVE WS-CHANGE-UPPER-BOUND TO WS-CHANGE-UPPER-EDIT
+
+           MOVE KEEP-PERCENT TO WS-KEEP-PERCENT-EDIT
+           MOVE CHANGE-PERCENT TO WS-CHANGE-PERCENT-EDIT
+
+           MOVE "YES" TO WS-KEEP-IN-BAND
+           IF KEEP-PERCENT < WS-KEEP-LOWER-BOUND
+                   OR KEEP-PERCENT > WS-KEEP-UPPER-BOUND
+               MOVE "NO " TO WS-KEEP-IN-BAND
+               DISPLAY "WARNING: KEEP-PERCENT " WS-KEEP-PERCENT-EDIT
+                   " is outside the expected 95% band of "
+                   WS-KEEP-LOWER-EDIT " to " WS-KEEP-UPPER-EDIT
+           END-IF
+
+           MOVE "YES" TO WS-CHANGE-IN-BAND
+           IF CHANGE-PERCENT < WS-CHANGE-LOWER-BOUND
+                   OR CHANGE-PERCENT > WS-CHANGE-UPPER-BOUND
+               MOVE "NO " TO WS-CHANGE-IN-BAND
+               DISPLAY "WARNING: CHANGE-PERCENT " WS-CHANGE-PERCENT-EDIT
+                   " is outside the expected 95% band of "
+                   WS-CHANGE-LOWER-EDIT " to " WS-CHANGE-UPPER-EDIT
+           END-IF.
+
+       SEED-RANDOM-GENERATOR.
+      *    use the explicit seed from the control card if one was
+      *    given, otherwise derive a time-based seed so the run is
+      *    still unique - either way, log whichever seed was used so
+      *    the run can be reproduced and defended later
+           IF RUN-SEED = ZERO
+               MOVE WS-TODAY(9:8) TO RUN-SEED
+           END-IF
+           COMPUTE RANDOM-NUMBER = FUNCTION RANDOM(RUN-SEED)
+           DISPLAY "Random seed used: " RUN-SEED.
+
+       ADVANCE-RANDOM-GENERATOR.
+      *    a resumed run reseeds from RUN-SEED and would otherwise
+      *    start drawing from the same point in the stream as the
+      *    original run's iteration 0, replaying already-tallied
+      *    outcomes into the post-resume totals - fast-forward past
+      *    the draws the checkpointed iterations already consumed so
+      *    the resumed run continues the same sequence instead
+      *    CAVEAT: this redraws one RANDOM() per skipped iteration, so
+      *    resuming late in a tens-of-millions-iteration run still
+      *    costs nearly as much CPU time as starting over - the totals
+      *    come back bit-for-bit correct, but this does not give the
+      *    CPU-time savings that would come from a generator whose
+      *    state could be saved and restored directly
+           COMPUTE WS-DRAWS-TO-SKIP = START-I * DRAWS-PER-ITERATION
+           PERFORM VARYING WS-SKIP-INDEX FROM 1 BY 1
+                   UNTIL WS-SKIP-INDEX > WS-DRAWS-TO-SKIP
+               COMPUTE RANDOM-NUMBER = FUNCTION RANDOM
+           END-PERFORM.
+
+       RESTORE-CHECKPOINT.
+      *    read MONTYCHK.DAT, if present, to recover the running
+      *    totals and iteration count from the most recent checkpoint
+      *    so an abended run can restart where it left off
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CHECKPOINT-STATUS = "00"
+               PERFORM UNTIL WS-CHECKPOINT-STATUS NOT = "00"
+                   READ CHECKPOINT-FILE
+                       AT END
+                           CONTINUE
+                       NOT AT END
+                           MOVE CHK-ITERATION TO WS-CHK-ITERATION
+                           MOVE CHK-KEEP-WINS TO WS-CHK-KEEP-WINS
+                           MOVE CHK-KEEP-LOSSES TO WS-CHK-KEEP-LOSSES
+                           MOVE CHK-CHANGE-WINS TO WS-CHK-CHANGE-WINS
+                           MOVE CHK-CHANGE-LOSSES
+                               TO WS-CHK-CHANGE-LOSSES
+                           MOVE CHK-RANDOM-WINS TO WS-CHK-RANDOM-WINS
+                           MOVE CHK-RANDOM-LOSSES
+                               TO WS-CHK-RANDOM-LOSSES
+                           MOVE CHK-NUMBER-OF-RUNS
+                               TO WS-CHK-NUMBER-OF-RUNS
+                           MOVE CHK-NUMBER-OF-DOORS
+                               TO WS-CHK-NUMBER-OF-DOORS
+                           MOVE CHK-SEED TO WS-CHK-SEED
+                           MOVE "Y" TO CHECKPOINT-FOUND
+                   END-READ
+               END-PERFORM
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       VALIDATE-CHECKPOINT-MATCH.
+      *    a checkpoint only belongs to this run if its NUMBER-OF-RUNS
+      *    and NUMBER-OF-DOORS match the current control card, and, if
+      *    this run was given an explicit seed, its seed too -
+      *    otherwise a leftover MONTYCHK.DAT from an unrelated job or
+      *    tier (left behind by any abend, which is the exact scenario
+      *    checkpointing exists for) would be silently adopted as this
+      *    run's starting point and its stale totals would be reported
+      *    as this run's real result
+           IF CHECKPOINT-FOUND = "Y"
+               IF WS-CHK-NUMBER-OF-RUNS NOT = NUMBER-OF-RUNS
+                       OR WS-CHK-NUMBER-OF-DOORS NOT = NUMBER-OF-DOORS
+                       OR (RUN-SEED NOT = ZERO
+                           AND RUN-SEED NOT = WS-CHK-SEED)
+                   DISPLAY "WARNING: MONTYCHK.DAT does not match this "
+                       "run's parameters - ignoring stale checkpoint "
+                       "and starting fresh"
+                   MOVE "N" TO CHECKPOINT-FOUND
+               END-IF
+           END-IF.
+
+       SAVE-CHECKPOINT.
+      *    write the running totals for the current iteration so a
+      *    restart can resume from here instead of from I = 0
+           MOVE SPACES TO CHECKPOINT-RECORD
+           MOVE I TO CHK-ITERATION
+           MOVE KEEP-WINS TO CHK-KEEP-WINS
+           MOVE KEEP-LOSSES TO CHK-KEEP-LOSSES
+           MOVE CHANGE-WINS TO CHK-CHANGE-WINS
+           MOVE CHANGE-LOSSES TO CHK-CHANGE-LOSSES
+           MOVE RANDOM-WINS TO CHK-RANDOM-WINS
+           MOVE RANDOM-LOSSES TO CHK-RANDOM-LOSSES
+           MOVE NUMBER-OF-RUNS TO CHK-NUMBER-OF-RUNS
+           MOVE NUMBER-OF-DOORS TO CHK-NUMBER-OF-DOORS
+           MOVE RUN-SEED TO CHK-SEED
+
+           OPEN EXTEND CHECKPOINT-FILE
+           IF WS-CHECKPOINT-STATUS = "05" OR WS-CHECKPOINT-STATUS = "35"
+               OPEN OUTPUT CHECKPOINT-FILE
+           END-IF
+           IF WS-CHECKPOINT-STATUS NOT = "00"
+               DISPLAY "ERROR: could not open MONTYCHK.DAT for "
+                   "checkpoint, status " WS-CHECKPOINT-STATUS
+           ELSE
+               WRITE CHECKPOINT-RECORD
+               IF WS-CHECKPOINT-STATUS NOT = "00"
+                   DISPLAY "ERROR: could not write checkpoint to "
+                       "MONTYCHK.DAT, status " WS-CHECKPOINT-STATUS
+               END-IF
+           END-IF
+           CLOSE CHECKPOINT-FILE.
+
+       CLEAR-CHECKPOINT.
+      *    the run completed normally, so clear the checkpoint log -
+      *    the next run should start fresh rather than resume
+           OPEN OUTPUT CHECKPOINT-FILE
+           IF WS-CHECKPOINT-STATUS NOT = "00"
+               DISPLAY "ERROR: could not clear MONTYCHK.DAT, status "
+                   WS-CHECKPOINT-STATUS
+           END-IF
+           CLOSE CHECKPOINT-FILE.
+
+       PERFORM-HOST-REVEAL.
+      *    the host opens NUMBER-OF-DOORS minus 2 losing doors that
+      *    are neither WINNING-DOOR nor PLAYER-DOOR, leaving exactly
+      *    one other closed door - that is SWITCH-TARGET-DOOR
+           MOVE ZERO TO DOORS-OPENED
+           PERFORM VARYING DOOR-INDEX FROM 1 BY 1
+                   UNTIL DOOR-INDEX > NUMBER-OF-DOORS
+               MOVE "C" TO DOOR-STATUS(DOOR-INDEX)
+           END-PERFORM
+
+           PERFORM VARYING DOOR-INDEX FROM 1 BY 1
+                   UNTIL DOOR-INDEX > NUMBER-OF-DOORS
+               IF DOORS-OPENED < NUMBER-OF-DOORS - 2
+                   IF DOOR-INDEX NOT = WINNING-DOOR
+                           AND DOOR-INDEX NOT = PLAYER-DOOR
+                       MOVE "O" TO DOOR-STATUS(DOOR-INDEX)
+                       ADD 1 TO DOORS-OPENED
+                   END-IF
+               END-IF
+           END-PERFORM
+
+           PERFORM VARYING DOOR-INDEX FROM 1 BY 1
+                   UNTIL DOOR-INDEX > NUMBER-OF-DOORS
+               IF DOOR-STATUS(DOOR-INDEX) = "C"
+                       AND DOOR-INDEX NOT = PLAYER-DOOR
+                   MOVE DOOR-INDEX TO SWITCH-TARGET-DOOR
+               END-IF
+           END-PERFORM.
+
+       WRITE-HISTORY-RECORD.
+      *    append one dated record per run to MONTYHST.DAT so results
+      *    can be trended over time instead of read once off a console
+           MOVE SPACES TO HISTORY-RECORD
+           MOVE WS-RUN-DATE TO HIST-RUN-DATE
+           MOVE KEEP-WINS TO HIST-KEEP-WINS
+           MOVE KEEP-LOSSES TO HIST-KEEP-LOSSES
+           MOVE CHANGE-WINS TO HIST-CHANGE-WINS
+           MOVE CHANGE-LOSSES TO HIST-CHANGE-LOSSES
+           MOVE KEEP-PERCENT TO HIST-KEEP-PERCENT
+           MOVE CHANGE-PERCENT TO HIST-CHANGE-PERCENT
+           MOVE RANDOM-WINS TO HIST-RANDOM-WINS
+           MOVE RANDOM-LOSSES TO HIST-RANDOM-LOSSES
+           MOVE RANDOM-PERCENT TO HIST-RANDOM-PERCENT
+           MOVE RUN-SEED TO HIST-SEED
+
+           OPEN EXTEND HISTORY-FILE
+           IF WS-HISTORY-STATUS = "05" OR WS-HISTORY-STATUS = "35"
+               OPEN OUTPUT HISTORY-FILE
+           END-IF
+           IF WS-HISTORY-STATUS NOT = "00"
+               DISPLAY "ERROR: could not open MONTYHST.DAT for "
+                   "history, status " WS-HISTORY-STATUS
+           ELSE
+               WRITE HISTORY-RECORD
+               IF WS-HISTORY-STATUS NOT = "00"
+                   DISPLAY "ERROR: could not write history record to "
+                       "MONTYHST.DAT, status " WS-HISTORY-STATUS
+               END-IF
+           END-IF
+           CLOSE HISTORY-FILE.
+
+       CAPTURE-RUN-TIMESTAMP.
+      *    capture the run date/time once so the history record and
+      *    the summary report agree on when the run happened
+           MOVE FUNCTION CURRENT-DATE TO WS-TODAY
+           MOVE WS-TODAY(1:4) TO WS-RUN-YEAR
+           MOVE WS-TODAY(5:2) TO WS-RUN-MONTH
+           MOVE WS-TODAY(7:2) TO WS-RUN-DAY
+           MOVE WS-TODAY(9:2) TO WS-RUN-HOUR
+           MOVE WS-TODAY(11:2) TO WS-RUN-MIN
+           MOVE WS-TODAY(13:2) TO WS-RUN-SEC.
+
+       WRITE-SUMMARY-REPORT.
+      *    formatted, printable report file with headers, run
+      *    parameters and all three strategy lines, fit to hand to
+      *    management instead of a terminal screenshot
+           OPEN OUTPUT REPORT-FILE
+           IF WS-REPORT-STATUS NOT = "00"
+               DISPLAY "ERROR: could not open MONTYRPT.DAT, status "
+                   WS-REPORT-STATUS
+           ELSE
+               PERFORM WRITE-SUMMARY-REPORT-BODY
+           END-IF.
+
+       WRITE-SUMMARY-REPORT-BODY.
+           MOVE SPACES TO REPORT-LINE
+           STRING "MONTY HALL SIMULATION - SUMMARY REPORT"
+               DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE
+
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE
+
+           MOVE SPACES TO REPORT-LINE
+           STRING "Run Date: " WS-RUN-DATE "      Run Time: "
+               WS-RUN-TIME
+               DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE
+
+           MOVE NUMBER-OF-RUNS TO RPT-RUNS-EDIT
+           MOVE NUMBER-OF-DOORS TO RPT-DOORS-EDIT
+           MOVE SPACES TO REPORT-LINE
+           STRING "Parameters: Runs = " RPT-RUNS-EDIT
+               "    Doors = " RPT-DOORS-EDIT
+               DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE
+
+           MOVE RUN-SEED TO RPT-SEED-EDIT
+           MOVE SPACES TO REPORT-LINE
+           STRING "Random Seed Used: " RPT-SEED-EDIT
+               DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE
+
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE
+
+           MOVE SPACES TO REPORT-LINE
+           STRING "STRATEGY          WINS       LOSSES    WIN PERCENT"
+               DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE
+
+           MOVE KEEP-WINS TO RPT-WINS-EDIT
+           MOVE KEEP-LOSSES TO RPT-LOSSES-EDIT
+           MOVE KEEP-PERCENT TO RPT-PERCENT-EDIT
+           MOVE SPACES TO REPORT-LINE
+           STRING "Always Keep    " RPT-WINS-EDIT "  " RPT-LOSSES-EDIT
+               "      " RPT-PERCENT-EDIT "%"
+               DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE
+
+           MOVE CHANGE-WINS TO RPT-WINS-EDIT
+           MOVE CHANGE-LOSSES TO RPT-LOSSES-EDIT
+           MOVE CHANGE-PERCENT TO RPT-PERCENT-EDIT
+           MOVE SPACES TO REPORT-LINE
+           STRING "Always Change  " RPT-WINS-EDIT "  " RPT-LOSSES-EDIT
+               "      " RPT-PERCENT-EDIT "%"
+               DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE
+
+           MOVE RANDOM-WINS TO RPT-WINS-EDIT
+           MOVE RANDOM-LOSSES TO RPT-LOSSES-EDIT
+           MOVE RANDOM-PERCENT TO RPT-PERCENT-EDIT
+           MOVE SPACES TO REPORT-LINE
+           STRING "Random Switch  " RPT-WINS-EDIT "  " RPT-LOSSES-EDIT
+               "      " RPT-PERCENT-EDIT "%"
+               DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE
+
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE
+
+           COMPUTE RPT-KEEP-THEORETICAL-EDIT ROUNDED =
+               WS-KEEP-THEORETICAL-PCT
+           COMPUTE RPT-CHANGE-THEORETICAL-EDIT ROUNDED =
+               WS-CHANGE-THEORETICAL-PCT
+           MOVE SPACES TO REPORT-LINE
+           STRING "95% Confidence Check vs theoretical "
+               RPT-KEEP-THEORETICAL-EDIT "%/"
+               RPT-CHANGE-THEORETICAL-EDIT "%:"
+               DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE
+
+           MOVE SPACES TO REPORT-LINE
+           STRING "  Keep band low  = " WS-KEEP-LOWER-EDIT "%  - "
+               WS-KEEP-IN-BAND
+               DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE
+
+           MOVE SPACES TO REPORT-LINE
+           STRING "  Keep band high = " WS-KEEP-UPPER-EDIT "%"
+               DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE
+
+           MOVE SPACES TO REPORT-LINE
+           STRING "  Change band low  = " WS-CHANGE-LOWER-EDIT "%  - "
+               WS-CHANGE-IN-BAND
+               DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE
+
+           MOVE SPACES TO REPORT-LINE
+           STRING "  Change band high = " WS-CHANGE-UPPER-EDIT "%"
+               DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE
+
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE
+
+           MOVE SPACES TO REPORT-LINE
+           STRING "END OF REPORT - generated by MONTY-HALL"
+               DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE
+
+           CLOSE REPORT-FILE.
        END PROGRAM MONTY-HALL.
