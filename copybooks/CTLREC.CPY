@@ -0,0 +1,15 @@
+      *    shared MONTYCTL.DAT record layout - used by both MONTY-HALL
+      *    (reads it) and MONTY-BATCH (writes it), so a field change
+      *    here keeps both programs in sync
+       01 CONTROL-RECORD.
+      *    widened to PIC 9(9) so an ops-supplied value large enough to
+      *    overflow the PIC 9(7) run counters can still be read intact
+      *    and rejected by VALIDATE-PARAMETERS, instead of being
+      *    silently truncated on the way in
+           05 CTL-NUMBER-OF-RUNS PIC 9(9).
+           05 CTL-NUMBER-OF-DOORS PIC 9.
+           05 CTL-CHECKPOINT-INTERVAL PIC 9(7).
+      *    explicit seed for FUNCTION RANDOM, zero means "not given" -
+      *    fall back to a time-based seed so the run is still logged
+           05 CTL-SEED PIC 9(9).
+           05 CTL-RESERVED PIC X(54).
