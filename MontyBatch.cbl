@@ -0,0 +1,239 @@
+      ******************************************************************
+      * Author: Maxamilian Demian
+      * Purpose: Batch wrapper that runs MONTY-HALL at several sample-
+      *          size tiers in one job and writes a combined
+      *          convergence report showing KEEP-PERCENT/CHANGE-PERCENT
+      *          closing in on the theoretical 33.33%/66.67% as
+      *          NUMBER-OF-RUNS grows.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MONTY-BATCH.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *    control card this job writes before each tier so
+      *    MONTY-HALL picks up that tier's NUMBER-OF-RUNS
+           SELECT CONTROL-FILE ASSIGN TO "MONTYCTL.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CONTROL-STATUS.
+
+      *    MONTY-HALL's history file - this job reads the record
+      *    each tier appends to pick up that tier's results
+           SELECT HISTORY-FILE ASSIGN TO "MONTYHST.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-HISTORY-STATUS.
+
+      *    combined multi-tier convergence report for this job
+           SELECT CONVERGENCE-FILE ASSIGN TO "MONTYCNV.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CONVERGENCE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CONTROL-FILE.
+           COPY "CTLREC.CPY".
+
+       FD  HISTORY-FILE.
+           COPY "HSTREC.CPY".
+
+       FD  CONVERGENCE-FILE.
+       01 CONVERGENCE-LINE PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 WS-CONTROL-STATUS PIC XX.
+       01 WS-HISTORY-STATUS PIC XX.
+       01 WS-CONVERGENCE-STATUS PIC XX.
+
+      * sample-size tiers run in this job, smallest to largest, so the
+      * convergence report reads as a progression toward the
+      * theoretical win rates
+       01 TIER-RUN-COUNTS-DATA.
+           05 FILLER PIC 9(7) VALUE 0001000.
+           05 FILLER PIC 9(7) VALUE 0010000.
+           05 FILLER PIC 9(7) VALUE 0100000.
+           05 FILLER PIC 9(7) VALUE 1000000.
+       01 TIER-RUN-COUNTS REDEFINES TIER-RUN-COUNTS-DATA.
+           05 TIER-RUN-COUNT PIC 9(7) OCCURS 4 TIMES.
+
+       01 TIER-INDEX PIC 9.
+       01 NUMBER-OF-TIERS PIC 9 VALUE 4.
+       01 WS-SYSTEM-COMMAND PIC X(40).
+       01 WS-LAST-HISTORY-FOUND PIC X VALUE "N".
+       01 WS-HIST-TOTAL-RUNS PIC 9(8).
+       01 WS-ANY-TIER-FAILED PIC X VALUE "N".
+
+      * time-based base for per-tier seeds, captured once so all four
+      * tiers don't risk reading the same hundredth-of-second off
+      * FUNCTION CURRENT-DATE the way they would if each tier captured
+      * its own timestamp right before a fast (e.g. 1,000-run) tier
+       01 WS-TODAY PIC X(21).
+       01 WS-SEED-BASE PIC 9(8).
+
+       01 RPT-TIER-RUNS-EDIT PIC Z,ZZZ,ZZ9.
+       01 RPT-TIER-KEEP-EDIT PIC Z9.99.
+       01 RPT-TIER-CHANGE-EDIT PIC Z9.99.
+       01 RPT-TIER-RANDOM-EDIT PIC Z9.99.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+      *    captured once, up front, and combined with TIER-INDEX below
+      *    so the four tiers never collide on the same seed even when
+      *    a fast tier finishes within the same hundredth-of-second as
+      *    the next tier's control card is written
+           MOVE FUNCTION CURRENT-DATE TO WS-TODAY
+           MOVE WS-TODAY(9:8) TO WS-SEED-BASE
+
+           OPEN OUTPUT CONVERGENCE-FILE
+
+           MOVE SPACES TO CONVERGENCE-LINE
+           STRING "MONTY HALL - SAMPLE-SIZE CONVERGENCE REPORT"
+               DELIMITED BY SIZE INTO CONVERGENCE-LINE
+           WRITE CONVERGENCE-LINE
+
+           MOVE SPACES TO CONVERGENCE-LINE
+           WRITE CONVERGENCE-LINE
+
+           MOVE SPACES TO CONVERGENCE-LINE
+           STRING "RUNS          KEEP %   CHANGE %   RANDOM %"
+               DELIMITED BY SIZE INTO CONVERGENCE-LINE
+           WRITE CONVERGENCE-LINE
+
+           PERFORM VARYING TIER-INDEX FROM 1 BY 1
+                   UNTIL TIER-INDEX > NUMBER-OF-TIERS
+               PERFORM RUN-ONE-TIER
+           END-PERFORM
+
+           MOVE SPACES TO CONVERGENCE-LINE
+           WRITE CONVERGENCE-LINE
+
+           MOVE SPACES TO CONVERGENCE-LINE
+           STRING "As NUMBER-OF-RUNS grows, KEEP % and CHANGE % "
+               "should converge toward"
+               DELIMITED BY SIZE INTO CONVERGENCE-LINE
+           WRITE CONVERGENCE-LINE
+
+           MOVE SPACES TO CONVERGENCE-LINE
+           STRING "the theoretical 33.33% and 66.67% win rates."
+               DELIMITED BY SIZE INTO CONVERGENCE-LINE
+           WRITE CONVERGENCE-LINE
+
+           CLOSE CONVERGENCE-FILE
+
+           IF WS-ANY-TIER-FAILED = "Y"
+               MOVE 16 TO RETURN-CODE
+           END-IF
+
+           STOP RUN.
+
+       RUN-ONE-TIER.
+      *    write the control card for this tier, run MONTY-HALL
+      *    against it, then read back what it appended to the
+      *    history file
+           MOVE SPACES TO CONTROL-RECORD
+           MOVE TIER-RUN-COUNT(TIER-INDEX) TO CTL-NUMBER-OF-RUNS
+           MOVE 3 TO CTL-NUMBER-OF-DOORS
+           MOVE 100000 TO CTL-CHECKPOINT-INTERVAL
+      *    a time-based seed, distinct per tier, so the convergence
+      *    report's confidence-check warnings (if any) are a one-off
+      *    sampling fluke a rerun can clear, not the fixed, permanently
+      *    reproducible result a hardcoded per-tier seed produced
+           COMPUTE CTL-SEED = WS-SEED-BASE + TIER-INDEX
+
+           MOVE "N" TO WS-LAST-HISTORY-FOUND
+           OPEN OUTPUT CONTROL-FILE
+           IF WS-CONTROL-STATUS NOT = "00"
+               DISPLAY "ERROR: could not open MONTYCTL.DAT for the "
+                   TIER-RUN-COUNT(TIER-INDEX) "-run tier, status "
+                   WS-CONTROL-STATUS
+               MOVE "Y" TO WS-ANY-TIER-FAILED
+               CLOSE CONTROL-FILE
+           ELSE
+               WRITE CONTROL-RECORD
+               IF WS-CONTROL-STATUS NOT = "00"
+                   DISPLAY "ERROR: could not write MONTYCTL.DAT for "
+                       "the " TIER-RUN-COUNT(TIER-INDEX) "-run tier, "
+                       "status " WS-CONTROL-STATUS
+                   MOVE "Y" TO WS-ANY-TIER-FAILED
+                   CLOSE CONTROL-FILE
+               ELSE
+                   CLOSE CONTROL-FILE
+                   PERFORM RUN-AND-CHECK-ONE-TIER
+               END-IF
+           END-IF
+
+           IF WS-LAST-HISTORY-FOUND = "Y"
+               MOVE TIER-RUN-COUNT(TIER-INDEX) TO RPT-TIER-RUNS-EDIT
+               MOVE HIST-KEEP-PERCENT TO RPT-TIER-KEEP-EDIT
+               MOVE HIST-CHANGE-PERCENT TO RPT-TIER-CHANGE-EDIT
+               MOVE HIST-RANDOM-PERCENT TO RPT-TIER-RANDOM-EDIT
+
+               MOVE SPACES TO CONVERGENCE-LINE
+               STRING RPT-TIER-RUNS-EDIT "     "
+                   RPT-TIER-KEEP-EDIT "%     "
+                   RPT-TIER-CHANGE-EDIT "%     "
+                   RPT-TIER-RANDOM-EDIT "%"
+                   DELIMITED BY SIZE INTO CONVERGENCE-LINE
+               WRITE CONVERGENCE-LINE
+           ELSE
+               MOVE SPACES TO CONVERGENCE-LINE
+               STRING "  (no history record found for this tier)"
+                   DELIMITED BY SIZE INTO CONVERGENCE-LINE
+               WRITE CONVERGENCE-LINE
+           END-IF.
+
+       RUN-AND-CHECK-ONE-TIER.
+      *    the control card wrote clean - actually run the tier and
+      *    read back what it appended to the history file
+           MOVE "./MontyHall" TO WS-SYSTEM-COMMAND
+           CALL "SYSTEM" USING WS-SYSTEM-COMMAND
+
+      *    a non-zero RETURN-CODE or a history record that doesn't
+      *    cover this tier's run count (e.g. a stale MONTYCHK.DAT left
+      *    by a crashed earlier tier silently feeding its leftover
+      *    totals back to MONTY-HALL) both mean this tier's number is
+      *    not trustworthy - treat it the same as no record found
+      *    rather than reporting it at face value
+           IF RETURN-CODE NOT = 0
+               DISPLAY "WARNING: MONTY-HALL returned code " RETURN-CODE
+                   " for the " TIER-RUN-COUNT(TIER-INDEX) "-run tier"
+               MOVE "N" TO WS-LAST-HISTORY-FOUND
+               MOVE "Y" TO WS-ANY-TIER-FAILED
+           ELSE
+               PERFORM READ-LAST-HISTORY-RECORD
+               IF WS-LAST-HISTORY-FOUND = "Y"
+                   COMPUTE WS-HIST-TOTAL-RUNS =
+                       HIST-KEEP-WINS + HIST-KEEP-LOSSES
+                   IF WS-HIST-TOTAL-RUNS NOT =
+                           TIER-RUN-COUNT(TIER-INDEX)
+                       DISPLAY "WARNING: MONTYHST.DAT's last record "
+                           "covers " WS-HIST-TOTAL-RUNS " runs, not "
+                           "the " TIER-RUN-COUNT(TIER-INDEX)
+                           " expected for this tier"
+                       MOVE "N" TO WS-LAST-HISTORY-FOUND
+                       MOVE "Y" TO WS-ANY-TIER-FAILED
+                   END-IF
+               ELSE
+                   MOVE "Y" TO WS-ANY-TIER-FAILED
+               END-IF
+           END-IF.
+
+       READ-LAST-HISTORY-RECORD.
+      *    MONTYHST.DAT accumulates one record per MONTY-HALL run, so
+      *    the last record in the file is always the tier that just
+      *    finished
+           MOVE "N" TO WS-LAST-HISTORY-FOUND
+           OPEN INPUT HISTORY-FILE
+           IF WS-HISTORY-STATUS = "00"
+               PERFORM UNTIL WS-HISTORY-STATUS NOT = "00"
+                   READ HISTORY-FILE
+                       AT END
+                           CONTINUE
+                       NOT AT END
+                           MOVE "Y" TO WS-LAST-HISTORY-FOUND
+                   END-READ
+               END-PERFORM
+               CLOSE HISTORY-FILE
+           END-IF.
+       END PROGRAM MONTY-BATCH.
