@@ -0,0 +1,25 @@
+      *    shared MONTYHST.DAT record layout - used by both MONTY-HALL
+      *    (writes it) and MONTY-BATCH (reads it back), so a field
+      *    change here keeps both programs in sync
+       01 HISTORY-RECORD.
+           05 HIST-RUN-DATE PIC X(10).
+           05 HIST-SEP-1 PIC X.
+           05 HIST-KEEP-WINS PIC 9(7).
+           05 HIST-SEP-2 PIC X.
+           05 HIST-KEEP-LOSSES PIC 9(7).
+           05 HIST-SEP-3 PIC X.
+           05 HIST-CHANGE-WINS PIC 9(7).
+           05 HIST-SEP-4 PIC X.
+           05 HIST-CHANGE-LOSSES PIC 9(7).
+           05 HIST-SEP-5 PIC X.
+           05 HIST-KEEP-PERCENT PIC Z9.99.
+           05 HIST-SEP-6 PIC X.
+           05 HIST-CHANGE-PERCENT PIC Z9.99.
+           05 HIST-SEP-7 PIC X.
+           05 HIST-RANDOM-WINS PIC 9(7).
+           05 HIST-SEP-8 PIC X.
+           05 HIST-RANDOM-LOSSES PIC 9(7).
+           05 HIST-SEP-9 PIC X.
+           05 HIST-RANDOM-PERCENT PIC Z9.99.
+           05 HIST-SEP-10 PIC X.
+           05 HIST-SEED PIC 9(9).
